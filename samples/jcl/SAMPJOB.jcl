@@ -0,0 +1,49 @@
+//SAMPJOB  JOB (ACCTNO),'ORDER PROCESSING',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  SAMPJOB - SORT THE DAILY ORDER EXTRACT BY CUSTOMER NAME AND
+//*            ORDER DATE, REBUILD THE INDEXED ORDER MASTER, THEN
+//*            RUN SAMPLEPROGRAM'S ORDER SUMMARY BATCH AGAINST IT.
+//*
+//*  MODIFICATION HISTORY
+//*  ---------------------
+//*  2026-08-09  Added SORTSTP/LOADSTP ahead of RUNSTP so InputFile
+//*              is rebuilt in CustomerName/OrderDate sequence before
+//*              SampleProgram runs its control-break subtotals -
+//*              upstream no longer has to hand us pre-grouped data.
+//*  2026-08-09  Changed SORTIN/SORTOUT from absolute HFS paths to the
+//*              same bare, working-directory-relative names SAMPLE
+//*              and ORDLOAD use in their own SELECT clauses ("input.
+//*              txt", "input.srt"), so all three steps agree on where
+//*              the extract and sorted work file live. This job runs
+//*              with its working directory set to the application's
+//*              data directory, same as an interactive run.
+//*********************************************************************
+//*
+//SORTSTP  EXEC PGM=SORT,REGION=0M
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD PATH='input.txt',PATHOPTS=(ORDONLY)
+//SORTOUT  DD PATH='input.srt',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHMODE=(SIRWXU,SIRGRP)
+//SYSIN    DD *
+  SORT FIELDS=(11,30,CH,A,41,8,CH,A)
+/*
+//*
+//*********************************************************************
+//*  LOADSTP - REBUILD THE INDEXED ORDER MASTER (INPUT.DAT) FROM THE
+//*            NOW-SORTED EXTRACT, KEYED ON CUSTOMERNAME + ORDERDATE.
+//*********************************************************************
+//LOADSTP  EXEC PGM=ORDLOAD,COND=(0,NE)
+//STEPLIB  DD DISP=SHR,DSN=SAMPLE.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  RUNSTP - RUN THE ORDER SUMMARY BATCH AGAINST THE REBUILT MASTER.
+//*********************************************************************
+//RUNSTP   EXEC PGM=SAMPLE,COND=(0,NE)
+//STEPLIB  DD DISP=SHR,DSN=SAMPLE.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//
