@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OrderLoad.
+
+      ******************************************************************
+      *    Modification History
+      *    ---------------------
+      *    2026-08-09  Initial version. Loads the sorted order extract
+      *                (SampleProgram's own SELECT statement resolves
+      *                "input.txt", now sorted by CustomerName then
+      *                OrderDate ahead of this step) into the indexed
+      *                InputFile SampleProgram and CustomerInquiry read,
+      *                so both programs can rely on the master arriving
+      *                in customer/date sequence.
+      *    2026-08-09  Routed same-day duplicate orders (two source
+      *                records colliding on CustomerName + OrderDate)
+      *                to a load-reject file with a reason, instead of
+      *                just DISPLAYing them and dropping the record.
+      *    2026-08-09  CustomerName + OrderDate alone let a customer's
+      *                second order on the same date collide with the
+      *                first and get dropped as a "duplicate". Added
+      *                OrderSeq to ORDER-KEY, numbered here as each
+      *                sorted extract record is loaded, so same-day
+      *                orders for a customer get distinct keys instead
+      *                of fighting over one. Also added FILE STATUS
+      *                checks after opening SortedExtract and InputFile,
+      *                so a missing or unopenable file is reported
+      *                instead of falling into an empty read loop.
+      *    2026-08-09  Adding OrderSeq to ORDER-KEY in ORDREC had also
+      *                grown SortedExtract's FD, since it COPYd ORDREC
+      *                too - that misaligned every byte from
+      *                TotalAmount onward against the physical 58-byte
+      *                lines SAMPJOB's SORTSTP actually produces, so
+      *                every posted amount came out corrupted. Split
+      *                the raw extract's layout into its own copybook
+      *                (ORDEXT, without OrderSeq) and pointed
+      *                SortedExtract at that instead - OrderSeq is
+      *                assigned here, on the indexed ORDER-RECORD, and
+      *                never exists on the wire.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SortedExtract ASSIGN TO "input.srt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT InputFile ASSIGN TO "input.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-KEY IN ORDER-RECORD
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT LoadRejectFile ASSIGN TO "orddup.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SortedExtract.
+       COPY ORDEXT REPLACING ORDER-RECORD BY SORTED-ORDER-RECORD.
+
+       FD  InputFile.
+       COPY ORDREC.
+
+       FD  LoadRejectFile.
+       01  LoadRejectRecord.
+           05  LRejRecordType          PIC X(10).
+           05  LRejCustomerName        PIC X(30).
+           05  LRejOrderDate           PIC X(8).
+           05  LRejTotalAmount         PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  LRejReason              PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SORTED-STATUS            PIC X(2).
+           88  SortedExtractOK         VALUE '00'.
+       01  WS-INPUT-STATUS             PIC X(2).
+           88  InputFileOK             VALUE '00'.
+
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  END-OF-EXTRACT          VALUE 'Y'.
+
+       01  WS-RECORDS-LOADED           PIC 9(10) VALUE ZERO.
+       01  WS-RECORDS-REJECTED         PIC 9(10) VALUE ZERO.
+
+       01  WS-PREV-LOAD-CUSTOMER       PIC X(30) VALUE SPACES.
+       01  WS-PREV-LOAD-DATE           PIC X(8) VALUE SPACES.
+       01  WS-LOAD-SEQ                 PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT SortedExtract
+           IF NOT SortedExtractOK
+               DISPLAY "Main: unable to open SortedExtract, status "
+                   WS-SORTED-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT InputFile
+           IF NOT InputFileOK
+               DISPLAY "Main: unable to open InputFile, status "
+                   WS-INPUT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT LoadRejectFile
+
+           PERFORM UNTIL END-OF-EXTRACT
+               READ SortedExtract
+                   AT END
+                       SET END-OF-EXTRACT TO TRUE
+                   NOT AT END
+                       PERFORM LoadOrderRecord
+               END-READ
+           END-PERFORM
+
+           CLOSE SortedExtract
+           CLOSE InputFile
+           CLOSE LoadRejectFile
+
+           DISPLAY "Order records loaded: " WS-RECORDS-LOADED
+           DISPLAY "Order records rejected: " WS-RECORDS-REJECTED
+           STOP RUN.
+
+       LoadOrderRecord.
+           MOVE CORRESPONDING SORTED-ORDER-RECORD TO ORDER-RECORD
+           PERFORM AssignLoadSeq
+           MOVE WS-LOAD-SEQ TO OrderSeq IN ORDER-RECORD
+           WRITE ORDER-RECORD
+               INVALID KEY
+                   PERFORM WriteLoadRejectRecord
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE.
+
+      * The extract arrives sorted by CustomerName then OrderDate
+      * (SAMPJOB's SORTSTP), so same-day orders for one customer are
+      * always adjacent here - a running per-key counter is enough to
+      * hand each one a distinct OrderSeq without a second pass.
+       AssignLoadSeq.
+           IF CustomerName IN ORDER-RECORD = WS-PREV-LOAD-CUSTOMER
+                   AND OrderDate IN ORDER-RECORD = WS-PREV-LOAD-DATE
+               ADD 1 TO WS-LOAD-SEQ
+           ELSE
+               MOVE 1 TO WS-LOAD-SEQ
+               MOVE CustomerName IN ORDER-RECORD TO
+                   WS-PREV-LOAD-CUSTOMER
+               MOVE OrderDate IN ORDER-RECORD TO WS-PREV-LOAD-DATE
+           END-IF.
+
+       WriteLoadRejectRecord.
+           MOVE RecordType IN ORDER-RECORD TO LRejRecordType
+           MOVE CustomerName IN ORDER-RECORD TO LRejCustomerName
+           MOVE OrderDate IN ORDER-RECORD TO LRejOrderDate
+           MOVE TotalAmount IN ORDER-RECORD TO LRejTotalAmount
+           MOVE "Duplicate or out-of-sequence key on load" TO LRejReason
+           WRITE LoadRejectRecord
+           ADD 1 TO WS-RECORDS-REJECTED.
