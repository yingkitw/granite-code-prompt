@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerInquiry.
+
+      ******************************************************************
+      *    Modification History
+      *    ---------------------
+      *    2026-08-08  Initial version. Keyed lookup of a customer's
+      *                order history against the indexed InputFile
+      *                built by SampleProgram, for phone inquiries that
+      *                don't warrant running the whole batch job.
+      *    2026-08-09  ORDER-KEY gained OrderSeq (see ORDREC), so the
+      *                START now positions on the lowest possible
+      *                OrderSeq too, and the order list displays it to
+      *                tell same-day orders apart. Added a FILE STATUS
+      *                check after OPEN INPUT InputFile so a missing
+      *                master is reported instead of an empty result.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InputFile ASSIGN TO "input.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORDER-KEY
+               FILE STATUS IS WS-INPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  InputFile.
+       COPY ORDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-STATUS             PIC X(2).
+           88  InputFileOK             VALUE '00'.
+
+       01  WS-SEARCH-CUSTOMER          PIC X(30).
+       01  WS-ORDERS-FOUND             PIC 9(5) VALUE ZERO.
+
+       01  WS-INQUIRY-SWITCH           PIC X(1) VALUE 'N'.
+           88  INQUIRY-DONE            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT InputFile
+           IF NOT InputFileOK
+               DISPLAY "Main: unable to open InputFile, status "
+                   WS-INPUT-STATUS
+               STOP RUN
+           END-IF
+
+           DISPLAY "Enter customer name: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-CUSTOMER
+
+           PERFORM DisplayCustomerOrders
+
+           CLOSE InputFile
+           STOP RUN.
+
+       DisplayCustomerOrders.
+           MOVE WS-SEARCH-CUSTOMER TO CustomerName
+           MOVE LOW-VALUES TO OrderDate
+           MOVE LOW-VALUES TO OrderSeq
+
+           START InputFile KEY IS >= ORDER-KEY
+               INVALID KEY
+                   SET INQUIRY-DONE TO TRUE
+           END-START
+
+           PERFORM UNTIL INQUIRY-DONE
+               READ InputFile NEXT RECORD
+                   AT END
+                       SET INQUIRY-DONE TO TRUE
+                   NOT AT END
+                       IF CustomerName = WS-SEARCH-CUSTOMER
+                           ADD 1 TO WS-ORDERS-FOUND
+                           DISPLAY "Order date: " OrderDate
+                               "  seq: " OrderSeq
+                               "  type: " RecordType
+                               "  amount: " TotalAmount
+                       ELSE
+                           SET INQUIRY-DONE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-ORDERS-FOUND = 0
+               DISPLAY "No orders found for " WS-SEARCH-CUSTOMER
+           END-IF.
