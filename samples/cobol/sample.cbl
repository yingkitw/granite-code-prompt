@@ -1,67 +1,539 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. SampleProgram.
-
-      ENVIRONMENT DIVISION.
-      INPUT-OUTPUT SECTION.
-      FILE-CONTROL.
-          SELECT InputFile ASSIGN TO "input.txt"
-              ORGANIZATION IS LINE SEQUENTIAL.
-      
-          SELECT OutputFile ASSIGN TO "output.txt"
-              ORGANIZATION IS LINE SEQUENTIAL.
-      
-      DATA DIVISION.
-      FILE SECTION.
-      FD InputFile.
-      01  RecordType PIC X(10).
-      01  CustomerName PIC X(30).
-      01  OrderDate PIC X(8).
-      01  TotalAmount PIC 9(7)V99.
-      
-      WORKING-STORAGE SECTION.
-      01  TotalSales PIC 9(10)V99 VALUE ZERO.
-      01  CurrentRecord PIC 9(10) VALUE 1.
-      01  LineItemCount PIC 9(10) VALUE 0.
-      01  LineItemTotal PIC 9(7)V99 VALUE ZERO.
-      
-      PROCEDURE DIVISION.
-      Main.
-          OPEN INPUT InputFile
-          OPEN OUTPUT OutputFile
-      
-          PERFORM UNTIL END-OF-FILE ON InputFile
-              READ InputFile
-                  AT END MOVE 'Y' TO EndOfFileFlag
-                  NOT AT END PERFORM ProcessRecord
-      
-              IF EndOfFileFlag = 'Y' THEN
-                  DISPLAY "Processing complete."
-                  CLOSE InputFile
-                  CLOSE OutputFile
-                  STOP RUN
-              END IF
-          END-PERFORM.
-      
-          GO TO Main
-      
-      ProcessRecord.
-          MOVE RecordType TO LineItemType
-          IF LineItemType = 'C' THEN
-              ADD 1 TO LineItemCount
-              ADD TotalAmount TO LineItemTotal
-          ELSE IF LineItemType = 'R' THEN
-              WRITE OutputFile FROM LineItemCount
-              WRITE OutputFile FROM LineItemTotal
-              CLEAR LineItemCount
-              CLEAR LineItemTotal
-          END IF.
-      
-          ADD TotalAmount TO TotalSales
-      
-      EndOfFile.
-          DISPLAY "Total sales: " TotalSales
-          DISPLAY "Line item count: " LineItemCount
-          DISPLAY "Line item total: " LineItemTotal
-      
-          CLOSE InputFile
-          CLOSE OutputFile
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SampleProgram.
+
+      ******************************************************************
+      *    Modification History
+      *    ---------------------
+      *    2026-08-08  Pulled InputFile layout into ORDREC copybook,
+      *                added CUSTMAST lookup and unmatched-customer
+      *                reject file ahead of posting to LineItemTotal.
+      *    2026-08-08  Replaced the raw OutputFile dump with a headed,
+      *                paginated summary report.
+      *    2026-08-08  Reworked accumulation to break on change of
+      *                CustomerName and print per-customer subtotals.
+      *    2026-08-08  Added checkpoint/restart so a rerun after an
+      *                abend resumes after the last checkpointed record.
+      *    2026-08-08  Added OrderDate validation ahead of posting, with
+      *                bad dates routed to a date exception file.
+      *    2026-08-08  Added RecordType 'A' to post credit memos as
+      *                reversals against LineItemTotal and TotalSales.
+      *    2026-08-08  Made TotalAmount/LineItemTotal/TotalSales signed
+      *                so refunds can flow through as negative amounts,
+      *                with bad amounts routed to an amount exception
+      *                file instead of aborting the run.
+      *    2026-08-08  Reorganized InputFile as indexed, keyed on
+      *                CustomerName plus OrderDate, and added the
+      *                CustomerInquiry companion program for one-off
+      *                order lookups. Restart/checkpoint still skips
+      *                by CurrentRecord count rather than repositioning
+      *                on the new key — the checkpoint record only
+      *                carries a record count, not a key to reposition
+      *                on, and a count-based skip still works against
+      *                ACCESS MODE SEQUENTIAL on an indexed file.
+      *    2026-08-09  Added a journal file capturing every posted
+      *                charge/adjustment, with a timestamp and the
+      *                running LineItemTotal after the post, so month-
+      *                end audit questions can be answered by reading
+      *                the journal instead of rerunning the batch.
+      *    2026-08-09  Fixed CheckForRestart leaving CheckpointFile open
+      *                on a normal first run (no prior checkpoint.dat),
+      *                which made every checkpoint write fail silently.
+      *                Restart now opens the report and journal/reject/
+      *                exception files EXTEND instead of OUTPUT so the
+      *                per-customer subtotal lines and journal/reject/
+      *                exception entries written before an abend survive
+      *                a restarted run instead of being truncated away.
+      *                The resumed portion still starts its own page 1
+      *                in OutputFile, since WS-PAGE-NUMBER isn't part of
+      *                the checkpoint - a cosmetic gap, not a data one.
+      *    2026-08-09  Added a JrnDisposition field and journaled every
+      *                record ProcessRecord handles, not just posted
+      *                charges/adjustments, so a "why isn't this order
+      *                in the total" question can be answered from the
+      *                journal alone instead of checking the reject and
+      *                exception files separately.
+      *    2026-08-09  Removed the 'R' record type. It was a manual
+      *                "flush the running subtotal" signal from before
+      *                CustomerName control-breaks existed, it carries
+      *                no real ORDER-KEY, and it can't survive the
+      *                indexed/sorted load pipeline (OrderLoad would
+      *                collide every blank-keyed 'R' after the first
+      *                and drop it as a duplicate). The control break
+      *                already flushes on every change of customer, and
+      *                EndOfFile flushes the last one, so 'R' had
+      *                nothing left to do.
+      *    2026-08-09  WriteJournalRecord was moving TotalAmount into
+      *                the numeric-edited JrnTotalAmount even when
+      *                ValidateTotalAmount had just flagged it invalid,
+      *                which is undefined for non-numeric content and
+      *                wouldn't show the bad value anyway. Amount
+      *                exceptions now journal the raw value into a new
+      *                alphanumeric JrnTotalAmountRaw column instead,
+      *                the same way WriteAmountExceptionRecord already
+      *                does for the exception file itself.
+      *    2026-08-09  ORDER-KEY gained an OrderSeq component (see
+      *                ORDREC) so InitializeReport no longer prints a
+      *                fresh page-1 heading on a restarted run - it was
+      *                appending a second heading block onto the report
+      *                already written before the abend. Heading output
+      *                is now skipped on restart; WS-CURRENT-DATE is
+      *                still always set, since WriteDetailLine can still
+      *                trigger a page break and heading later in the
+      *                run.
+      *    2026-08-09  Added a FILE STATUS check after OPEN INPUT
+      *                InputFile so a missing or unopenable order
+      *                master is reported instead of silently falling
+      *                into an empty read loop.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InputFile ASSIGN TO "input.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-KEY
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT OutputFile ASSIGN TO "output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CustMastFile ASSIGN TO "custmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CustMastName
+               FILE STATUS IS CustMastStatusCode.
+
+           SELECT RejectFile ASSIGN TO "custrej.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CheckpointFile ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT DateExceptionFile ASSIGN TO "dateexc.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AmountExceptionFile ASSIGN TO "amtexc.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JournalFile ASSIGN TO "journal.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  InputFile.
+       COPY ORDREC.
+
+       FD  OutputFile.
+       01  OutputRecord                PIC X(80).
+
+       FD  CustMastFile.
+       COPY CUSTREC.
+
+       FD  RejectFile.
+       01  RejectRecord.
+           05  RejRecordType           PIC X(10).
+           05  RejCustomerName         PIC X(30).
+           05  RejOrderDate            PIC X(8).
+           05  RejTotalAmount          PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  RejReason               PIC X(40).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           05  CkpCurrentRecord        PIC 9(10).
+           05  CkpTotalSales           PIC S9(10)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  CkpLineItemCount        PIC 9(10).
+           05  CkpLineItemTotal        PIC S9(7)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  CkpPrevCustomerName     PIC X(30).
+
+       FD  DateExceptionFile.
+       01  DateExceptionRecord.
+           05  DExcRecordType          PIC X(10).
+           05  DExcCustomerName        PIC X(30).
+           05  DExcOrderDate           PIC X(8).
+           05  DExcTotalAmount         PIC S9(7)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  DExcReason              PIC X(40).
+
+       FD  AmountExceptionFile.
+       01  AmountExceptionRecord.
+           05  AExcRecordType          PIC X(10).
+           05  AExcCustomerName        PIC X(30).
+           05  AExcOrderDate           PIC X(8).
+           05  AExcTotalAmount         PIC X(10).
+           05  AExcReason              PIC X(40).
+
+       FD  JournalFile.
+       01  JournalRecord.
+           05  JrnTimestamp            PIC X(21).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  JrnDisposition          PIC X(15).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  JrnRecordType           PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  JrnCustomerName         PIC X(30).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  JrnOrderDate            PIC X(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  JrnTotalAmount          PIC -Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  JrnTotalAmountRaw       PIC X(10).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  JrnLineItemTotal        PIC -Z,ZZZ,ZZ9.99.
+
+       WORKING-STORAGE SECTION.
+       01  TotalSales                  PIC S9(10)V99 VALUE ZERO.
+       01  CurrentRecord               PIC 9(10) VALUE ZERO.
+       01  LineItemCount               PIC 9(10) VALUE 0.
+       01  LineItemTotal               PIC S9(7)V99 VALUE ZERO.
+       01  LineItemType                PIC X(1).
+       01  WS-PREV-CUSTOMER-NAME       PIC X(30) VALUE SPACES.
+
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  END-OF-INPUT            VALUE 'Y'.
+
+       01  WS-INPUT-STATUS             PIC X(2).
+           88  InputFileOK             VALUE '00'.
+
+       01  CustMastStatusCode          PIC X(2).
+           88  CustMastFound           VALUE '00'.
+           88  CustMastNotFound        VALUE '23'.
+
+       01  WS-CHECKPOINT-STATUS        PIC X(2).
+           88  CheckpointFileFound     VALUE '00'.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+       01  WS-RESTART-RECORD           PIC 9(10) VALUE ZERO.
+       01  WS-RESTART-SWITCH           PIC X(1) VALUE 'N'.
+           88  RESTART-REQUESTED       VALUE 'Y'.
+
+       01  WS-DATE-VALID-SWITCH        PIC X(1).
+           88  DATE-IS-VALID           VALUE 'Y'.
+       01  WS-OD-YYYY                  PIC 9(4).
+       01  WS-OD-MM                    PIC 9(2).
+       01  WS-OD-DD                    PIC 9(2).
+       01  WS-DAYS-IN-MONTH            PIC 9(2).
+
+       01  WS-AMOUNT-VALID-SWITCH      PIC X(1).
+           88  AMOUNT-IS-VALID         VALUE 'Y'.
+
+       01  WS-JOURNAL-TIMESTAMP        PIC X(21).
+       01  WS-JOURNAL-DISPOSITION      PIC X(15).
+
+       01  WS-CURRENT-DATE             PIC X(21).
+       01  WS-PAGE-NUMBER              PIC 9(3) VALUE ZERO.
+       01  WS-LINES-ON-PAGE            PIC 9(3) VALUE ZERO.
+       01  WS-MAX-LINES-PER-PAGE       PIC 9(3) VALUE 55.
+
+       01  RPT-HEADING-LINE.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  RPT-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(12) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+                   "ORDER SUMMARY REPORT".
+           05  FILLER                  PIC X(7) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE "PAGE: ".
+           05  RPT-PAGE-NUM            PIC ZZ9.
+
+       01  RPT-COLUMN-HEADER.
+           05  FILLER                  PIC X(30) VALUE
+                   "CUSTOMER NAME".
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE
+                   "LINE ITEM COUNT".
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE
+                   "LINE ITEM TOTAL".
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DET-CUSTOMER        PIC X(30).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RPT-DET-COUNT           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  RPT-DET-TOTAL           PIC -Z,ZZZ,ZZ9.99.
+
+       01  RPT-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(19) VALUE
+                   "GRAND TOTAL SALES: ".
+           05  RPT-GT-AMOUNT           PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT InputFile
+           IF NOT InputFileOK
+               DISPLAY "Main: unable to open InputFile, status "
+                   WS-INPUT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CustMastFile
+           PERFORM CheckForRestart
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND OutputFile
+               OPEN EXTEND RejectFile
+               OPEN EXTEND DateExceptionFile
+               OPEN EXTEND AmountExceptionFile
+               OPEN EXTEND JournalFile
+           ELSE
+               OPEN OUTPUT OutputFile
+               OPEN OUTPUT RejectFile
+               OPEN OUTPUT DateExceptionFile
+               OPEN OUTPUT AmountExceptionFile
+               OPEN OUTPUT JournalFile
+           END-IF
+
+           PERFORM InitializeReport
+
+           PERFORM UNTIL END-OF-INPUT
+               READ InputFile
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+                   NOT AT END
+                       ADD 1 TO CurrentRecord
+                       IF RESTART-REQUESTED
+                               AND CurrentRecord <= WS-RESTART-RECORD
+                           CONTINUE
+                       ELSE
+                           PERFORM ProcessRecord
+                           IF FUNCTION MOD(CurrentRecord
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM WriteCheckpoint
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM EndOfFile
+           STOP RUN.
+
+       CheckForRestart.
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileFound
+               READ CheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CkpCurrentRecord TO WS-RESTART-RECORD
+                       MOVE CkpTotalSales TO TotalSales
+                       MOVE CkpLineItemCount TO LineItemCount
+                       MOVE CkpLineItemTotal TO LineItemTotal
+                       MOVE CkpPrevCustomerName TO WS-PREV-CUSTOMER-NAME
+                       SET RESTART-REQUESTED TO TRUE
+               END-READ
+           END-IF
+           CLOSE CheckpointFile.
+
+       WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           IF NOT CheckpointFileFound
+               DISPLAY "WriteCheckpoint: OPEN OUTPUT failed, status "
+                   WS-CHECKPOINT-STATUS
+           ELSE
+               MOVE CurrentRecord TO CkpCurrentRecord
+               MOVE TotalSales TO CkpTotalSales
+               MOVE LineItemCount TO CkpLineItemCount
+               MOVE LineItemTotal TO CkpLineItemTotal
+               MOVE WS-PREV-CUSTOMER-NAME TO CkpPrevCustomerName
+               WRITE CheckpointRecord
+               IF NOT CheckpointFileFound
+                   DISPLAY "WriteCheckpoint: WRITE failed, status "
+                       WS-CHECKPOINT-STATUS
+               END-IF
+               CLOSE CheckpointFile
+           END-IF.
+
+       ProcessRecord.
+           MOVE RecordType TO LineItemType
+           IF LineItemType = 'C' OR LineItemType = 'A'
+               PERFORM ValidateTotalAmount
+               IF AMOUNT-IS-VALID
+                   PERFORM LookupCustomer
+                   IF CustMastFound
+                       PERFORM ControlBreakCheck
+                       PERFORM ValidateOrderDate
+                       IF DATE-IS-VALID
+                           IF LineItemType = 'C'
+                               ADD 1 TO LineItemCount
+                               ADD TotalAmount TO LineItemTotal
+                               ADD TotalAmount TO TotalSales
+                               MOVE "POSTED-CHARGE" TO
+                                   WS-JOURNAL-DISPOSITION
+                           ELSE
+                               ADD 1 TO LineItemCount
+                               SUBTRACT TotalAmount FROM LineItemTotal
+                               SUBTRACT TotalAmount FROM TotalSales
+                               MOVE "POSTED-ADJUST" TO
+                                   WS-JOURNAL-DISPOSITION
+                           END-IF
+                       ELSE
+                           PERFORM WriteDateExceptionRecord
+                           MOVE "DATE-EXCEPTION" TO
+                               WS-JOURNAL-DISPOSITION
+                       END-IF
+                   ELSE
+                       PERFORM WriteRejectRecord
+                       MOVE "REJECTED" TO WS-JOURNAL-DISPOSITION
+                   END-IF
+               ELSE
+                   PERFORM WriteAmountExceptionRecord
+                   MOVE "AMOUNT-EXCEPTION" TO WS-JOURNAL-DISPOSITION
+               END-IF
+           ELSE
+               MOVE "UNRECOGNIZED" TO WS-JOURNAL-DISPOSITION
+           END-IF
+           PERFORM WriteJournalRecord.
+
+       ControlBreakCheck.
+           IF WS-PREV-CUSTOMER-NAME NOT = SPACES
+                   AND CustomerName NOT = WS-PREV-CUSTOMER-NAME
+               PERFORM WriteDetailLine
+               MOVE ZERO TO LineItemCount
+               MOVE ZERO TO LineItemTotal
+           END-IF
+           MOVE CustomerName TO WS-PREV-CUSTOMER-NAME.
+
+       InitializeReport.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           IF NOT RESTART-REQUESTED
+               PERFORM WriteReportHeading
+           END-IF.
+
+       WriteReportHeading.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO RPT-PAGE-NUM
+           STRING WS-CURRENT-DATE(5:2) "/" WS-CURRENT-DATE(7:2) "/"
+                   WS-CURRENT-DATE(1:4)
+               DELIMITED BY SIZE INTO RPT-RUN-DATE
+           WRITE OutputRecord FROM RPT-HEADING-LINE
+           WRITE OutputRecord FROM RPT-COLUMN-HEADER
+           MOVE 2 TO WS-LINES-ON-PAGE.
+
+       WriteDetailLine.
+           IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+               PERFORM WriteReportHeading
+           END-IF
+           MOVE WS-PREV-CUSTOMER-NAME TO RPT-DET-CUSTOMER
+           MOVE LineItemCount TO RPT-DET-COUNT
+           MOVE LineItemTotal TO RPT-DET-TOTAL
+           WRITE OutputRecord FROM RPT-DETAIL-LINE
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       ValidateTotalAmount.
+           IF TotalAmount IS NUMERIC
+               MOVE 'Y' TO WS-AMOUNT-VALID-SWITCH
+           ELSE
+               MOVE 'N' TO WS-AMOUNT-VALID-SWITCH
+           END-IF.
+
+       WriteAmountExceptionRecord.
+           MOVE RecordType TO AExcRecordType
+           MOVE CustomerName TO AExcCustomerName
+           MOVE OrderDate TO AExcOrderDate
+           MOVE TotalAmount TO AExcTotalAmount
+           MOVE "Invalid TotalAmount" TO AExcReason
+           WRITE AmountExceptionRecord.
+
+       ValidateOrderDate.
+           MOVE 'N' TO WS-DATE-VALID-SWITCH
+           IF OrderDate IS NUMERIC
+               MOVE OrderDate(1:4) TO WS-OD-YYYY
+               MOVE OrderDate(5:2) TO WS-OD-MM
+               MOVE OrderDate(7:2) TO WS-OD-DD
+               IF WS-OD-MM >= 1 AND WS-OD-MM <= 12
+                   PERFORM ComputeDaysInMonth
+                   IF WS-OD-DD >= 1 AND WS-OD-DD <= WS-DAYS-IN-MONTH
+                       MOVE 'Y' TO WS-DATE-VALID-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
+       ComputeDaysInMonth.
+           EVALUATE WS-OD-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF FUNCTION MOD(WS-OD-YYYY, 400) = 0
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       IF FUNCTION MOD(WS-OD-YYYY, 100) = 0
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           IF FUNCTION MOD(WS-OD-YYYY, 4) = 0
+                               MOVE 29 TO WS-DAYS-IN-MONTH
+                           ELSE
+                               MOVE 28 TO WS-DAYS-IN-MONTH
+                           END-IF
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
+       WriteDateExceptionRecord.
+           MOVE RecordType TO DExcRecordType
+           MOVE CustomerName TO DExcCustomerName
+           MOVE OrderDate TO DExcOrderDate
+           MOVE TotalAmount TO DExcTotalAmount
+           MOVE "Invalid OrderDate" TO DExcReason
+           WRITE DateExceptionRecord.
+
+       LookupCustomer.
+           MOVE CustomerName TO CustMastName
+           READ CustMastFile
+               INVALID KEY
+                   SET CustMastNotFound TO TRUE
+               NOT INVALID KEY
+                   SET CustMastFound TO TRUE
+           END-READ.
+
+       WriteRejectRecord.
+           MOVE RecordType TO RejRecordType
+           MOVE CustomerName TO RejCustomerName
+           MOVE OrderDate TO RejOrderDate
+           MOVE TotalAmount TO RejTotalAmount
+           MOVE "Customer not found on CUSTMAST" TO RejReason
+           WRITE RejectRecord.
+
+       WriteJournalRecord.
+           MOVE FUNCTION CURRENT-DATE TO WS-JOURNAL-TIMESTAMP
+           MOVE WS-JOURNAL-TIMESTAMP TO JrnTimestamp
+           MOVE WS-JOURNAL-DISPOSITION TO JrnDisposition
+           MOVE RecordType TO JrnRecordType
+           MOVE CustomerName TO JrnCustomerName
+           MOVE OrderDate TO JrnOrderDate
+           IF WS-JOURNAL-DISPOSITION = "AMOUNT-EXCEPTION"
+               MOVE ZERO TO JrnTotalAmount
+               MOVE TotalAmount TO JrnTotalAmountRaw
+           ELSE
+               MOVE TotalAmount TO JrnTotalAmount
+               MOVE SPACES TO JrnTotalAmountRaw
+           END-IF
+           MOVE LineItemTotal TO JrnLineItemTotal
+           WRITE JournalRecord.
+
+       EndOfFile.
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile
+
+           IF LineItemCount > 0
+               PERFORM WriteDetailLine
+           END-IF
+
+           MOVE TotalSales TO RPT-GT-AMOUNT
+           WRITE OutputRecord FROM RPT-GRAND-TOTAL-LINE
+
+           DISPLAY "Total sales: " TotalSales
+           DISPLAY "Line item count: " LineItemCount
+           DISPLAY "Line item total: " LineItemTotal
+
+           CLOSE InputFile
+           CLOSE OutputFile
+           CLOSE CustMastFile
+           CLOSE RejectFile
+           CLOSE DateExceptionFile
+           CLOSE AmountExceptionFile
+           CLOSE JournalFile.
