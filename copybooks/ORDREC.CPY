@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    ORDREC - shared order/line-item record layout.
+      *    COPY this into the FD of any file that carries order data
+      *    so every program agrees on the same field sizes.
+      *    ORDER-KEY (CustomerName + OrderDate + OrderSeq) is the
+      *    record key for the indexed InputFile and is carried here so
+      *    every program that COPYs ORDREC builds the identical key.
+      *    OrderSeq only has a meaningful value on the indexed master
+      *    built by OrderLoad, which numbers same-day orders for the
+      *    same customer 1, 2, 3... as it loads them, so two orders on
+      *    the same date don't collide on CustomerName + OrderDate
+      *    alone. It does not exist on the raw daily extract's physical
+      *    layout - see ORDEXT, which OrderLoad's SortedExtract FD
+      *    COPYs instead of this member, to stay byte-aligned with what
+      *    SAMPJOB's SORTSTP actually sorts.
+      ******************************************************************
+       01  ORDER-RECORD.
+           05  RecordType              PIC X(10).
+           05  ORDER-KEY.
+               10  CustomerName        PIC X(30).
+               10  OrderDate           PIC X(8).
+               10  OrderSeq            PIC 9(4).
+           05  TotalAmount             PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
