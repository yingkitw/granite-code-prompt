@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    CUSTREC - customer master record layout.
+      *    Keyed by CustMastName; COPY into CUSTMAST's FD.
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CustMastName            PIC X(30).
+           05  CustMastStatus          PIC X(1).
+           05  CustMastAddress         PIC X(30).
