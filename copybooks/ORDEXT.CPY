@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    ORDEXT - raw daily order extract layout, as it physically
+      *    arrives from upstream and is sorted by SAMPJOB's SORTSTP
+      *    (SORT FIELDS positions there assume this exact 58-byte
+      *    layout - CustomerName at byte 11, OrderDate at byte 41).
+      *    This is the pre-OrderSeq record shape; OrderLoad's
+      *    SortedExtract FD COPYs this, not ORDREC, because ORDREC's
+      *    ORDER-KEY carries an OrderSeq field the raw extract does not
+      *    physically have - COPYing ORDREC there would misalign every
+      *    byte from TotalAmount onward. OrderLoad assigns OrderSeq
+      *    itself when it builds the indexed ORDER-RECORD from this.
+      ******************************************************************
+       01  ORDER-RECORD.
+           05  RecordType              PIC X(10).
+           05  ORDER-KEY.
+               10  CustomerName        PIC X(30).
+               10  OrderDate           PIC X(8).
+           05  TotalAmount             PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
